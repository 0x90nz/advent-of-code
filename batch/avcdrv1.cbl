@@ -0,0 +1,72 @@
+      * ---------------------------------------------------------------
+      * Nightly batch driver for the four AoC-feed jobs
+      * ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AVCDRV1.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-DATE                  PIC 9(8)     VALUE 0.
+       01  WS-STEP-NUM                  PIC 9(2)     VALUE 0.
+       01  WS-STEP-NAME                 PIC X(20)    VALUE SPACES.
+       01  WS-STEP-CMD                  PIC X(80)    VALUE SPACES.
+       01  WS-STEP-RC                   PIC S9(9)    VALUE 0.
+       01  WS-STEP-EXIT                 PIC S9(9)    VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY 'AVCDRV1: nightly AoC batch suite starting, run '
+                   'date ' WS-RUN-DATE
+
+           MOVE 'AVCD1P2'   TO WS-STEP-NAME
+           MOVE './avcd1p2' TO WS-STEP-CMD
+           PERFORM RUN-STEP
+
+           MOVE 'AVCD2P1'   TO WS-STEP-NAME
+           MOVE './avcd2p1' TO WS-STEP-CMD
+           PERFORM RUN-STEP
+
+           MOVE 'AVCD2P2'   TO WS-STEP-NAME
+           MOVE './avcd2p2' TO WS-STEP-CMD
+           PERFORM RUN-STEP
+
+           MOVE 'AVCD3P1'   TO WS-STEP-NAME
+           MOVE './avcd3p1' TO WS-STEP-CMD
+           PERFORM RUN-STEP
+
+           DISPLAY 'AVCDRV1: all steps completed successfully'
+           STOP RUN
+           .
+
+      * Runs one job's compiled executable and checks its condition
+      * code before letting the chain continue, the same way a JCL
+      * PROC would check COND on each step -- there being no JCL in
+      * this shop, the equivalent check is done here against
+      * RETURN-CODE, which GnuCOBOL sets from the step's exit status
+      * after CALL 'SYSTEM'.
+       RUN-STEP SECTION.
+           ADD 1 TO WS-STEP-NUM
+           DISPLAY 'AVCDRV1: step ' WS-STEP-NUM ' starting '
+                   WS-STEP-NAME
+           CALL 'SYSTEM' USING WS-STEP-CMD
+           MOVE RETURN-CODE TO WS-STEP-RC
+      * CALL 'SYSTEM' hands back the raw OS wait status, not the
+      * shifted exit code -- the child's actual exit code sits in the
+      * high byte, so it has to be divided out before it means
+      * anything as a condition code.
+           COMPUTE WS-STEP-EXIT = FUNCTION INTEGER-PART(
+                   WS-STEP-RC / 256)
+           IF WS-STEP-EXIT NOT = 0
+                   DISPLAY 'AVCDRV1: step ' WS-STEP-NUM ' ('
+                           WS-STEP-NAME ') FAILED, RETURN CODE '
+                           WS-STEP-EXIT
+                   DISPLAY 'AVCDRV1: batch suite aborted'
+                   MOVE WS-STEP-EXIT TO RETURN-CODE
+                   STOP RUN
+           END-IF
+           DISPLAY 'AVCDRV1: step ' WS-STEP-NUM ' (' WS-STEP-NAME
+                   ') completed OK'
+           .
