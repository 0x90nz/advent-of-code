@@ -0,0 +1,236 @@
+      *----------------------------------------------------------------
+      * Advent of Code Day 2 -- Reconciliation
+      *----------------------------------------------------------------
+      * Runs the AVCD2P1 (simple horiz/vert) and AVCD2P2 (aim-adjusted
+      * horiz/depth) position models against the same instruction feed
+      * in a single pass and reports both results side by side, flagging
+      * a disagreement between the two horizontal totals.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AVCD2P3.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INST-LIST ASSIGN TO 'inst.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INST-LIST-STATUS.
+       SELECT RECON-FILE ASSIGN TO 'avcd2p3.rpt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INST-LIST.
+       01  INST-LINE                    PIC X(80).
+
+       FD  RECON-FILE.
+       01  RECON-LINE                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                       PIC X.
+       01  WS-LINE                      PIC X(80).
+       01  WS-LINE-NUM                  PIC 9(9)        VALUE 0.
+       01  WS-INSTRUCTION.
+           05  WS-DIRECTION             PIC X(12).
+           05  WS-AMOUNT                PIC 9(9).
+
+      * SIGN IS TRAILING SEPARATE on every accumulator that gets
+      * STRINGed into the reconciliation report, so the STRING copies
+      * a readable digit-and-sign sequence instead of the raw
+      * overpunch byte DISPLAY usage would otherwise store in the
+      * last digit position.
+      * AVCD2P1-style accumulators (simple horiz/vert model)
+       01  WS-P1-HORIZ                  PIC S9(9)
+                                         SIGN IS TRAILING SEPARATE
+                                         VALUE 0.
+       01  WS-P1-VERT                   PIC S9(9)
+                                         SIGN IS TRAILING SEPARATE
+                                         VALUE 0.
+
+      * AVCD2P2-style accumulators (aim-adjusted horiz/depth model)
+       01  WS-P2-HORIZ                  PIC S9(9)
+                                         SIGN IS TRAILING SEPARATE
+                                         VALUE 0.
+       01  WS-P2-DEPTH                  PIC S9(9)
+                                         SIGN IS TRAILING SEPARATE
+                                         VALUE 0.
+       01  WS-P2-AIM                    PIC S9(9)
+                                         SIGN IS TRAILING SEPARATE
+                                         VALUE 0.
+       01  WS-P2-TMP                    PIC S9(9)       VALUE 0.
+
+      * Lateral position and heading do not diverge between the two
+      * models, so one shared pair of accumulators covers both.
+       01  WS-LATERAL                   PIC S9(9)
+                                         SIGN IS TRAILING SEPARATE
+                                         VALUE 0.
+       01  WS-HEADING                   PIC 9(3)        VALUE 0.
+       01  WS-HEADING-TMP               PIC S9(5)       VALUE 0.
+
+       01  WS-MISMATCH-FLAG             PIC X           VALUE 'N'.
+           88 WS-HORIZ-MISMATCH                         VALUE 'Y'.
+
+       01  WS-RUN-DATE                  PIC 9(8)        VALUE 0.
+       01  WS-DATASET-NAME              PIC X(20)
+                                         VALUE 'inst.txt'.
+
+      * FILE STATUS on every SELECT, checked after every OPEN/READ so
+      * a missing/locked file aborts the run with a clear message and
+      * non-zero return code instead of a raw libcob runtime abort.
+       01  WS-INST-LIST-STATUS          PIC XX.
+       01  WS-RECON-FILE-STATUS         PIC XX.
+       01  WS-ERR-STATUS                PIC XX.
+       01  WS-ERR-FILE                  PIC X(20).
+       01  WS-ERR-OP                    PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+       MAIN-PROCESS.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY 'RUN DATE: ' WS-RUN-DATE ' DATASET: '
+                   WS-DATASET-NAME.
+           OPEN INPUT INST-LIST.
+           IF WS-INST-LIST-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ERR-OP
+                   MOVE 'INST-LIST' TO WS-ERR-FILE
+                   MOVE WS-INST-LIST-STATUS TO WS-ERR-STATUS
+                   PERFORM ABORT-FILE-ERROR
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+                READ INST-LIST INTO WS-LINE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                        IF WS-INST-LIST-STATUS NOT = '00'
+                          MOVE 'READ' TO WS-ERR-OP
+                          MOVE 'INST-LIST' TO WS-ERR-FILE
+                          MOVE WS-INST-LIST-STATUS TO WS-ERR-STATUS
+                          PERFORM ABORT-FILE-ERROR
+                        END-IF
+                        ADD 1 TO WS-LINE-NUM
+                        PERFORM PROCESS-LINE
+                END-READ
+           END-PERFORM.
+           CLOSE INST-LIST.
+           IF WS-P1-HORIZ NOT = WS-P2-HORIZ
+                   SET WS-HORIZ-MISMATCH TO TRUE
+           END-IF.
+           DISPLAY 'AVCD2P1 HORIZ: ', WS-P1-HORIZ, ' VERT: ',
+                   WS-P1-VERT.
+           DISPLAY 'AVCD2P2 HORIZ: ', WS-P2-HORIZ, ' DEPTH: ',
+                   WS-P2-DEPTH, ' AIM: ', WS-P2-AIM.
+           DISPLAY 'LATERAL: ', WS-LATERAL, ' HEADING: ', WS-HEADING.
+           PERFORM WRITE-RECONCILIATION.
+           STOP RUN.
+
+       PROCESS-LINE.
+           UNSTRING WS-LINE
+           DELIMITED BY SPACES
+           INTO WS-DIRECTION WS-AMOUNT.
+      * AVCD2P1's and AVCD2P2's horizontal totals are run through two
+      * separate EVALUATEs against independent accumulators, rather
+      * than one shared branch updating both -- otherwise the two
+      * models could never actually diverge, and the mismatch check
+      * in MAIN-PROCESS could never fire even if one model's logic
+      * broke or the feed format changed.
+           PERFORM PROCESS-LINE-P1.
+           PERFORM PROCESS-LINE-P2.
+           EVALUATE WS-DIRECTION
+                   WHEN 'strafe-left '
+                           SUBTRACT WS-AMOUNT FROM WS-LATERAL
+                   WHEN 'strafe-right'
+                           ADD WS-AMOUNT TO WS-LATERAL
+                   WHEN 'turn-left   '
+                           COMPUTE WS-HEADING-TMP =
+                               FUNCTION MOD(WS-HEADING - WS-AMOUNT, 360)
+                           MOVE WS-HEADING-TMP TO WS-HEADING
+                   WHEN 'turn-right  '
+                           COMPUTE WS-HEADING-TMP =
+                               FUNCTION MOD(WS-HEADING + WS-AMOUNT, 360)
+                           MOVE WS-HEADING-TMP TO WS-HEADING
+           END-EVALUATE.
+
+       PROCESS-LINE-P1.
+           EVALUATE WS-DIRECTION
+                   WHEN 'forward     '
+                           ADD WS-AMOUNT TO WS-P1-HORIZ
+                   WHEN 'down        '
+                           ADD WS-AMOUNT TO WS-P1-VERT
+                   WHEN 'up          '
+                           SUBTRACT WS-AMOUNT FROM WS-P1-VERT
+           END-EVALUATE.
+
+       PROCESS-LINE-P2.
+           EVALUATE WS-DIRECTION
+                   WHEN 'forward     '
+                           ADD WS-AMOUNT TO WS-P2-HORIZ
+                           MULTIPLY WS-P2-AIM BY WS-AMOUNT
+                                   GIVING WS-P2-TMP
+                           ADD WS-P2-TMP TO WS-P2-DEPTH
+                   WHEN 'down        '
+                           ADD WS-AMOUNT TO WS-P2-AIM
+                   WHEN 'up          '
+                           SUBTRACT WS-AMOUNT FROM WS-P2-AIM
+           END-EVALUATE.
+
+       WRITE-RECONCILIATION.
+           OPEN OUTPUT RECON-FILE.
+           IF WS-RECON-FILE-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ERR-OP
+                   MOVE 'RECON-FILE' TO WS-ERR-FILE
+                   MOVE WS-RECON-FILE-STATUS TO WS-ERR-STATUS
+                   PERFORM ABORT-FILE-ERROR
+           END-IF.
+           MOVE SPACES TO RECON-LINE.
+           STRING 'RUN DATE: '  DELIMITED BY SIZE
+                   WS-RUN-DATE  DELIMITED BY SIZE
+                   ' DATASET: ' DELIMITED BY SIZE
+                   WS-DATASET-NAME DELIMITED BY SPACE
+                   INTO RECON-LINE.
+           WRITE RECON-LINE.
+           MOVE SPACES TO RECON-LINE.
+           STRING 'AVCD2P1 -- HORIZ: ' DELIMITED BY SIZE
+                   WS-P1-HORIZ          DELIMITED BY SIZE
+                   ' VERT: '            DELIMITED BY SIZE
+                   WS-P1-VERT           DELIMITED BY SIZE
+                   INTO RECON-LINE.
+           WRITE RECON-LINE.
+           MOVE SPACES TO RECON-LINE.
+           STRING 'AVCD2P2 -- HORIZ: ' DELIMITED BY SIZE
+                   WS-P2-HORIZ          DELIMITED BY SIZE
+                   ' DEPTH: '           DELIMITED BY SIZE
+                   WS-P2-DEPTH          DELIMITED BY SIZE
+                   ' AIM: '             DELIMITED BY SIZE
+                   WS-P2-AIM            DELIMITED BY SIZE
+                   INTO RECON-LINE.
+           WRITE RECON-LINE.
+           MOVE SPACES TO RECON-LINE.
+           STRING 'LATERAL: '           DELIMITED BY SIZE
+                   WS-LATERAL           DELIMITED BY SIZE
+                   ' HEADING: '         DELIMITED BY SIZE
+                   WS-HEADING           DELIMITED BY SIZE
+                   INTO RECON-LINE.
+           WRITE RECON-LINE.
+           IF WS-HORIZ-MISMATCH
+                   MOVE SPACES TO RECON-LINE
+                   STRING '** WARNING: HORIZONTAL TOTALS DISAGREE '
+                           DELIMITED BY SIZE
+                           '(P1=' DELIMITED BY SIZE
+                           WS-P1-HORIZ DELIMITED BY SIZE
+                           ' P2=' DELIMITED BY SIZE
+                           WS-P2-HORIZ DELIMITED BY SIZE
+                           ') **' DELIMITED BY SIZE
+                           INTO RECON-LINE
+                   WRITE RECON-LINE
+           ELSE
+                   MOVE SPACES TO RECON-LINE
+                   STRING 'HORIZONTAL TOTALS AGREE' DELIMITED BY SIZE
+                           INTO RECON-LINE
+                   WRITE RECON-LINE
+           END-IF.
+           CLOSE RECON-FILE.
+
+       ABORT-FILE-ERROR.
+           DISPLAY 'ERROR: ' WS-ERR-OP ' FAILED ON ' WS-ERR-FILE
+                   ' FILE STATUS ' WS-ERR-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
