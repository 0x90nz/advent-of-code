@@ -8,51 +8,271 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT INST-LIST ASSIGN TO 'inst.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INST-LIST-STATUS.
+       SELECT CHECKPOINT-FILE ASSIGN TO 'avcd2p2.ckpt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+       SELECT LEDGER-FILE ASSIGN TO 'avcd2p2.ldg'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INST-LIST.
        01  INST-LINE                    PIC X(80).
 
+       FD  LEDGER-FILE.
+       01  LEDGER-LINE                  PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-MARKER              PIC X(8).
+           05  CKPT-LINE-NUM            PIC 9(9).
+           05  CKPT-HORIZ               PIC S9(9).
+           05  CKPT-DEPTH               PIC S9(9).
+           05  CKPT-AIM                 PIC S9(9).
+           05  CKPT-LATERAL             PIC S9(9).
+           05  CKPT-HEADING             PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01  WS-EOF                       PIC X.
-       01  WS-AIM                       PIC S9(9)       VALUE 0.
-       01  WS-DEPTH                     PIC S9(9)       VALUE 0.
-       01  WS-HORIZ                     PIC S9(9)       VALUE 0.
+      * SIGN IS TRAILING SEPARATE so STRINGing these straight into the
+      * ledger line gives a readable digit-and-sign sequence instead
+      * of copying the raw overpunch byte DISPLAY usage would
+      * otherwise store in the last digit position.
+       01  WS-AIM                       PIC S9(9)
+                                         SIGN IS TRAILING SEPARATE
+                                         VALUE 0.
+       01  WS-DEPTH                     PIC S9(9)
+                                         SIGN IS TRAILING SEPARATE
+                                         VALUE 0.
+       01  WS-HORIZ                     PIC S9(9)
+                                         SIGN IS TRAILING SEPARATE
+                                         VALUE 0.
+       01  WS-LATERAL                   PIC S9(9)
+                                         SIGN IS TRAILING SEPARATE
+                                         VALUE 0.
+       01  WS-HEADING                   PIC 9(3)        VALUE 0.
+       01  WS-HEADING-TMP               PIC S9(5)       VALUE 0.
        01  WS-TMP                       PIC S9(9).
        01  WS-LINE                      PIC X(80).
+       01  WS-LINE-NUM                  PIC 9(9)        VALUE 0.
        01  WS-INSTRUCTION.
-           05  WS-DIRECTION             PIC X(10).
+           05  WS-DIRECTION             PIC X(12).
            05  WS-AMOUNT                PIC 9(9).
 
+      * Checkpoint/restart support.
+       01  WS-CKPT-STATUS               PIC XX.
+       01  WS-CKPT-INTERVAL             PIC 9(9)        VALUE 1000.
+       01  WS-RESUME-THROUGH            PIC 9(9)        VALUE 0.
+       01  WS-SKIP-IDX                  PIC 9(9)        VALUE 0.
+       01  WS-LEDGER-STATUS             PIC XX.
+       01  WS-INST-LIST-STATUS          PIC XX.
+       01  WS-ERR-STATUS                PIC XX.
+       01  WS-ERR-FILE                  PIC X(20).
+       01  WS-ERR-OP                    PIC X(10).
+       01  WS-RUN-DATE                  PIC 9(8)        VALUE 0.
+       01  WS-DATASET-NAME              PIC X(20)
+                                         VALUE 'inst.txt'.
 
        PROCEDURE DIVISION.
+       MAINLINE SECTION.
+       MAIN-PROCESS.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY 'RUN DATE: ' WS-RUN-DATE ' DATASET: '
+                   WS-DATASET-NAME.
+           PERFORM LOAD-CHECKPOINT.
+           IF WS-RESUME-THROUGH > 0
+                   OPEN EXTEND LEDGER-FILE
+                   IF WS-LEDGER-STATUS NOT = '00'
+                           OPEN OUTPUT LEDGER-FILE
+                   END-IF
+           ELSE
+                   OPEN OUTPUT LEDGER-FILE
+           END-IF.
+           IF WS-LEDGER-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ERR-OP
+                   MOVE 'LEDGER-FILE' TO WS-ERR-FILE
+                   MOVE WS-LEDGER-STATUS TO WS-ERR-STATUS
+                   PERFORM ABORT-FILE-ERROR
+           END-IF.
+           MOVE SPACES TO LEDGER-LINE.
+           STRING 'RUN DATE: '  DELIMITED BY SIZE
+                   WS-RUN-DATE  DELIMITED BY SIZE
+                   ' DATASET: ' DELIMITED BY SIZE
+                   WS-DATASET-NAME DELIMITED BY SPACE
+                   INTO LEDGER-LINE.
+           WRITE LEDGER-LINE.
            OPEN INPUT INST-LIST.
+           IF WS-INST-LIST-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ERR-OP
+                   MOVE 'INST-LIST' TO WS-ERR-FILE
+                   MOVE WS-INST-LIST-STATUS TO WS-ERR-STATUS
+                   PERFORM ABORT-FILE-ERROR
+           END-IF.
+           PERFORM SKIP-CHECKPOINTED-LINES.
+      * PERFORM VARYING always drives WS-SKIP-IDX past
+      * WS-RESUME-THROUGH regardless of whether the reads underneath
+      * it actually succeeded, so WS-SKIP-IDX alone can't tell a full
+      * skip from a short one -- WS-EOF is what actually reflects
+      * whether INST-LIST ran out before the skip finished. If the
+      * resumed run's INST-LIST has fewer lines than the checkpoint's
+      * CKPT-LINE-NUM (a truncated or wrong file), the fast-forward
+      * read hits AT END before catching up -- abort instead of
+      * falling through to the main loop (which then reads nothing)
+      * and marking the checkpoint COMPLETE with stale totals as if
+      * the run succeeded.
+           IF WS-EOF = 'Y' AND WS-RESUME-THROUGH > 0
+                   DISPLAY 'ERROR: INST-LIST HAS FEWER LINES THAN THE '
+                           'CHECKPOINT EXPECTS (RESUME THROUGH ',
+                           WS-RESUME-THROUGH, ')'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-IF.
            PERFORM UNTIL WS-EOF = 'Y'
                 READ INST-LIST INTO WS-LINE
                    AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM PROCESS-LINE
+                   NOT AT END
+                        IF WS-INST-LIST-STATUS NOT = '00'
+                          MOVE 'READ' TO WS-ERR-OP
+                          MOVE 'INST-LIST' TO WS-ERR-FILE
+                          MOVE WS-INST-LIST-STATUS TO WS-ERR-STATUS
+                          PERFORM ABORT-FILE-ERROR
+                        END-IF
+                        ADD 1 TO WS-LINE-NUM
+                        PERFORM PROCESS-LINE
+                        PERFORM WRITE-LEDGER-ENTRY
+                        PERFORM CHECKPOINT-IF-DUE
                 END-READ
            END-PERFORM.
            CLOSE INST-LIST.
-           DISPLAY 'HORIZ: ', WS-HORIZ, ' DEPTH: ', WS-DEPTH, ' AIM: '
-           WS-AIM.
+           CLOSE LEDGER-FILE.
+           DISPLAY 'HORIZ: ', WS-HORIZ, ' DEPTH: ', WS-DEPTH, ' AIM: ',
+           WS-AIM, ' LATERAL: ', WS-LATERAL, ' HEADING: ', WS-HEADING.
+           PERFORM WRITE-CHECKPOINT-COMPLETE.
+           STOP RUN.
 
-        PROCESS-LINE.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+                   READ CHECKPOINT-FILE
+                   IF WS-CKPT-STATUS = '00' AND CKPT-MARKER = 'ACTIVE'
+                           MOVE CKPT-LINE-NUM TO WS-LINE-NUM
+                                                  WS-RESUME-THROUGH
+                           MOVE CKPT-HORIZ    TO WS-HORIZ
+                           MOVE CKPT-DEPTH    TO WS-DEPTH
+                           MOVE CKPT-AIM      TO WS-AIM
+                           MOVE CKPT-LATERAL  TO WS-LATERAL
+                           MOVE CKPT-HEADING  TO WS-HEADING
+                           DISPLAY 'Resuming from checkpoint at line ',
+                                   WS-LINE-NUM
+                   END-IF
+                   CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-CHECKPOINTED-LINES.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-RESUME-THROUGH
+                   READ INST-LIST INTO WS-LINE
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                             IF WS-INST-LIST-STATUS NOT = '00'
+                               MOVE 'READ' TO WS-ERR-OP
+                               MOVE 'INST-LIST' TO WS-ERR-FILE
+                               MOVE WS-INST-LIST-STATUS TO WS-ERR-STATUS
+                               PERFORM ABORT-FILE-ERROR
+                             END-IF
+                   END-READ
+           END-PERFORM.
+
+       PROCESS-LINE.
            UNSTRING WS-LINE
            DELIMITED BY SPACES
            INTO WS-DIRECTION WS-AMOUNT.
            EVALUATE WS-DIRECTION
-                   WHEN 'forward   '
+                   WHEN 'forward     '
                            ADD WS-AMOUNT TO WS-HORIZ
                            MULTIPLY WS-AIM BY WS-AMOUNT GIVING WS-TMP
                            ADD WS-TMP TO WS-DEPTH
-                   WHEN 'down      '
+                   WHEN 'down        '
                            ADD WS-AMOUNT TO WS-AIM
-                   WHEN 'up        '
+                   WHEN 'up          '
                            SUBTRACT WS-AMOUNT FROM WS-AIM
+                   WHEN 'strafe-left '
+                           SUBTRACT WS-AMOUNT FROM WS-LATERAL
+                   WHEN 'strafe-right'
+                           ADD WS-AMOUNT TO WS-LATERAL
+                   WHEN 'turn-left   '
+                           COMPUTE WS-HEADING-TMP =
+                               FUNCTION MOD(WS-HEADING - WS-AMOUNT, 360)
+                           MOVE WS-HEADING-TMP TO WS-HEADING
+                   WHEN 'turn-right  '
+                           COMPUTE WS-HEADING-TMP =
+                               FUNCTION MOD(WS-HEADING + WS-AMOUNT, 360)
+                           MOVE WS-HEADING-TMP TO WS-HEADING
            END-EVALUATE.
 
+       WRITE-LEDGER-ENTRY.
+           MOVE SPACES TO LEDGER-LINE.
+           STRING 'LINE ' DELIMITED BY SIZE
+                   WS-LINE-NUM DELIMITED BY SIZE
+                   ' HORIZ: ' DELIMITED BY SIZE
+                   WS-HORIZ DELIMITED BY SIZE
+                   ' DEPTH: ' DELIMITED BY SIZE
+                   WS-DEPTH DELIMITED BY SIZE
+                   ' AIM: ' DELIMITED BY SIZE
+                   WS-AIM DELIMITED BY SIZE
+                   ' LATERAL: ' DELIMITED BY SIZE
+                   WS-LATERAL DELIMITED BY SIZE
+                   ' HEADING: ' DELIMITED BY SIZE
+                   WS-HEADING DELIMITED BY SIZE
+                   INTO LEDGER-LINE.
+           WRITE LEDGER-LINE.
+
+       CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-LINE-NUM, WS-CKPT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT-ACTIVE
+           END-IF.
+
+       WRITE-CHECKPOINT-ACTIVE.
+           MOVE 'ACTIVE  '  TO CKPT-MARKER.
+           MOVE WS-LINE-NUM TO CKPT-LINE-NUM.
+           MOVE WS-HORIZ    TO CKPT-HORIZ.
+           MOVE WS-DEPTH    TO CKPT-DEPTH.
+           MOVE WS-AIM      TO CKPT-AIM.
+           MOVE WS-LATERAL  TO CKPT-LATERAL.
+           MOVE WS-HEADING  TO CKPT-HEADING.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ERR-OP
+                   MOVE 'CHECKPOINT-FILE' TO WS-ERR-FILE
+                   MOVE WS-CKPT-STATUS TO WS-ERR-STATUS
+                   PERFORM ABORT-FILE-ERROR
+           END-IF.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
 
+       ABORT-FILE-ERROR.
+           DISPLAY 'ERROR: ' WS-ERR-OP ' FAILED ON ' WS-ERR-FILE
+                   ' FILE STATUS ' WS-ERR-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
 
+       WRITE-CHECKPOINT-COMPLETE.
+           MOVE 'COMPLETE' TO CKPT-MARKER.
+           MOVE WS-LINE-NUM TO CKPT-LINE-NUM.
+           MOVE WS-HORIZ    TO CKPT-HORIZ.
+           MOVE WS-DEPTH    TO CKPT-DEPTH.
+           MOVE WS-AIM      TO CKPT-AIM.
+           MOVE WS-LATERAL  TO CKPT-LATERAL.
+           MOVE WS-HEADING  TO CKPT-HEADING.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ERR-OP
+                   MOVE 'CHECKPOINT-FILE' TO WS-ERR-FILE
+                   MOVE WS-CKPT-STATUS TO WS-ERR-STATUS
+                   PERFORM ABORT-FILE-ERROR
+           END-IF.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
