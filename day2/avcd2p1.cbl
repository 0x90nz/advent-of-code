@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AVCD2P1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INST-LIST ASSIGN TO 'inst.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INST-LIST-STATUS.
+       SELECT REJECT-FILE ASSIGN TO 'avcd2p1.rej'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+       SELECT LEDGER-FILE ASSIGN TO 'avcd2p1.ldg'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INST-LIST.
+       01  INST-LINE                    PIC X(80).
+
+       FD  REJECT-FILE.
+       01  REJECT-LINE                  PIC X(100).
+
+       FD  LEDGER-FILE.
+       01  LEDGER-LINE                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                       PIC X.
+      * SIGN IS TRAILING SEPARATE so STRINGing these straight into the
+      * ledger/report line gives a readable digit-and-sign sequence
+      * instead of copying the raw overpunch byte DISPLAY usage would
+      * otherwise store in the last digit position.
+       01  WS-VERT                      PIC S9(9)
+                                         SIGN IS TRAILING SEPARATE
+                                         VALUE 0.
+       01  WS-HORIZ                     PIC S9(9)
+                                         SIGN IS TRAILING SEPARATE
+                                         VALUE 0.
+       01  WS-LATERAL                   PIC S9(9)
+                                         SIGN IS TRAILING SEPARATE
+                                         VALUE 0.
+       01  WS-HEADING                   PIC 9(3)        VALUE 0.
+       01  WS-HEADING-TMP               PIC S9(5)       VALUE 0.
+       01  WS-LINE                      PIC X(80).
+       01  WS-LINE-NUM                  PIC 9(9)        VALUE 0.
+       01  WS-REJECT-CNT                PIC 9(9)        VALUE 0.
+       01  WS-INSTRUCTION.
+           05  WS-DIRECTION             PIC X(12).
+           05  WS-AMOUNT                PIC 9(9).
+
+      * FILE STATUS on every SELECT, checked after every OPEN/READ so
+      * a missing/locked file aborts the run with a clear message and
+      * non-zero return code instead of silently processing nothing.
+       01  WS-INST-LIST-STATUS          PIC XX.
+       01  WS-REJECT-FILE-STATUS        PIC XX.
+       01  WS-LEDGER-FILE-STATUS        PIC XX.
+       01  WS-ERR-STATUS                PIC XX.
+       01  WS-ERR-FILE                  PIC X(20).
+       01  WS-ERR-OP                    PIC X(10).
+       01  WS-RUN-DATE                  PIC 9(8)        VALUE 0.
+       01  WS-DATASET-NAME              PIC X(20)
+                                         VALUE 'inst.txt'.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY 'RUN DATE: ' WS-RUN-DATE ' DATASET: '
+                   WS-DATASET-NAME.
+           OPEN INPUT INST-LIST.
+           IF WS-INST-LIST-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ERR-OP
+                   MOVE 'INST-LIST' TO WS-ERR-FILE
+                   MOVE WS-INST-LIST-STATUS TO WS-ERR-STATUS
+                   PERFORM ABORT-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT LEDGER-FILE.
+           IF WS-LEDGER-FILE-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ERR-OP
+                   MOVE 'LEDGER-FILE' TO WS-ERR-FILE
+                   MOVE WS-LEDGER-FILE-STATUS TO WS-ERR-STATUS
+                   PERFORM ABORT-FILE-ERROR
+           END-IF.
+           MOVE SPACES TO LEDGER-LINE.
+           STRING 'RUN DATE: '  DELIMITED BY SIZE
+                   WS-RUN-DATE  DELIMITED BY SIZE
+                   ' DATASET: ' DELIMITED BY SIZE
+                   WS-DATASET-NAME DELIMITED BY SPACE
+                   INTO LEDGER-LINE.
+           WRITE LEDGER-LINE.
+           PERFORM UNTIL WS-EOF = 'Y'
+                READ INST-LIST INTO WS-LINE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                        IF WS-INST-LIST-STATUS NOT = '00'
+                          MOVE 'READ' TO WS-ERR-OP
+                          MOVE 'INST-LIST' TO WS-ERR-FILE
+                          MOVE WS-INST-LIST-STATUS TO WS-ERR-STATUS
+                          PERFORM ABORT-FILE-ERROR
+                        END-IF
+                        ADD 1 TO WS-LINE-NUM
+                        PERFORM PROCESS-LINE
+                        PERFORM WRITE-LEDGER-ENTRY
+                END-READ
+           END-PERFORM.
+           CLOSE INST-LIST.
+           CLOSE LEDGER-FILE.
+           DISPLAY 'HORIZ: ', WS-HORIZ, ' VERT: ', WS-VERT,
+                   ' LATERAL: ', WS-LATERAL, ' HEADING: ', WS-HEADING.
+           IF WS-REJECT-CNT > 0
+                   DISPLAY 'Rejected instructions: ', WS-REJECT-CNT
+                   CLOSE REJECT-FILE
+           END-IF.
+           STOP RUN.
+
+        PROCESS-LINE.
+           UNSTRING WS-LINE
+           DELIMITED BY SPACES
+           INTO WS-DIRECTION WS-AMOUNT.
+           EVALUATE WS-DIRECTION
+                   WHEN 'forward     '
+                           ADD WS-AMOUNT TO WS-HORIZ
+                   WHEN 'down        '
+                           ADD WS-AMOUNT TO WS-VERT
+                   WHEN 'up          '
+                           SUBTRACT WS-AMOUNT FROM WS-VERT
+                   WHEN 'strafe-left '
+                           SUBTRACT WS-AMOUNT FROM WS-LATERAL
+                   WHEN 'strafe-right'
+                           ADD WS-AMOUNT TO WS-LATERAL
+                   WHEN 'turn-left   '
+                           COMPUTE WS-HEADING-TMP =
+                               FUNCTION MOD(WS-HEADING - WS-AMOUNT, 360)
+                           MOVE WS-HEADING-TMP TO WS-HEADING
+                   WHEN 'turn-right  '
+                           COMPUTE WS-HEADING-TMP =
+                               FUNCTION MOD(WS-HEADING + WS-AMOUNT, 360)
+                           MOVE WS-HEADING-TMP TO WS-HEADING
+                   WHEN OTHER
+                           PERFORM REJECT-LINE-RTN
+           END-EVALUATE.
+
+       REJECT-LINE-RTN.
+           IF WS-REJECT-CNT = 0
+                   OPEN OUTPUT REJECT-FILE
+                   IF WS-REJECT-FILE-STATUS NOT = '00'
+                           MOVE 'OPEN' TO WS-ERR-OP
+                           MOVE 'REJECT-FILE' TO WS-ERR-FILE
+                           MOVE WS-REJECT-FILE-STATUS TO WS-ERR-STATUS
+                           PERFORM ABORT-FILE-ERROR
+                   END-IF
+                   MOVE SPACES TO REJECT-LINE
+                   STRING 'RUN DATE: '  DELIMITED BY SIZE
+                           WS-RUN-DATE  DELIMITED BY SIZE
+                           ' DATASET: ' DELIMITED BY SIZE
+                           WS-DATASET-NAME DELIMITED BY SPACE
+                           INTO REJECT-LINE
+                   WRITE REJECT-LINE
+           END-IF.
+           ADD 1 TO WS-REJECT-CNT.
+           MOVE SPACES TO REJECT-LINE.
+           STRING 'LINE ' DELIMITED BY SIZE
+                   WS-LINE-NUM DELIMITED BY SIZE
+                   ': ' DELIMITED BY SIZE
+                   WS-LINE DELIMITED BY SIZE
+                   INTO REJECT-LINE.
+           WRITE REJECT-LINE.
+
+       WRITE-LEDGER-ENTRY.
+           MOVE SPACES TO LEDGER-LINE.
+           STRING 'LINE ' DELIMITED BY SIZE
+                   WS-LINE-NUM DELIMITED BY SIZE
+                   ' HORIZ: ' DELIMITED BY SIZE
+                   WS-HORIZ DELIMITED BY SIZE
+                   ' VERT: ' DELIMITED BY SIZE
+                   WS-VERT DELIMITED BY SIZE
+                   ' LATERAL: ' DELIMITED BY SIZE
+                   WS-LATERAL DELIMITED BY SIZE
+                   ' HEADING: ' DELIMITED BY SIZE
+                   WS-HEADING DELIMITED BY SIZE
+                   INTO LEDGER-LINE.
+           WRITE LEDGER-LINE.
+
+       ABORT-FILE-ERROR.
+           DISPLAY 'ERROR: ' WS-ERR-OP ' FAILED ON ' WS-ERR-FILE
+                   ' FILE STATUS ' WS-ERR-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
