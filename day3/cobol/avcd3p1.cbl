@@ -8,42 +8,210 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IN-FILE ASSIGN TO 'input.txt'
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-IN-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO 'avcd3p1.rej'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REJECT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'avcd3p1.rpt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REPORT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  IN-FILE.
        01  IN-LINE                      PIC X(80).
 
+       FD  REJECT-FILE.
+       01  REJECT-LINE                  PIC X(100).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-IDX                       PIC 9(9)     VALUE 0.
        01  WS-END-FLAG                  PIC X.
            88 WS-END                                 VALUE 'Y'.
        01  WS-LINE                      PIC X(80).
-       01  WS-FREQ-TABLE.
-           05 WS-SET-FREQ               PIC 9(12)    OCCURS 12 TIMES.
-           05 WS-UNSET-FREQ             PIC 9(12)    OCCURS 12 TIMES.
-       01  GAMMA-RATE                   PIC 9(12).
-       01  EPSILON-RATE                 PIC 9(12).
+
+      * Bit width is driven off the accepted run parameter (first
+      * token, numeric) instead of being hardcoded, so a firmware
+      * revision that widens the diagnostic word doesn't require a
+      * program change -- just a different run parameter. Defaults to
+      * 12 (today's word size) when no parameter is supplied.
+       01  WS-RUN-PARM                  PIC X(80).
+       01  WS-BIT-WIDTH                 PIC 9(2)     VALUE 12.
+      * Each ODO array gets its own 01 group (matching WS-LINE-TABLE/
+      * WS-CANDIDATE-TABLE below) -- two sibling ODO arrays sharing one
+      * 01 group corrupt each other's contents on GnuCOBOL 3.2.0.
+       01  WS-SET-FREQ-TABLE.
+           05 WS-SET-FREQ               PIC 9(12)
+                   OCCURS 1 TO 32 TIMES DEPENDING ON WS-BIT-WIDTH.
+       01  WS-UNSET-FREQ-TABLE.
+           05 WS-UNSET-FREQ             PIC 9(12)
+                   OCCURS 1 TO 32 TIMES DEPENDING ON WS-BIT-WIDTH.
+       01  GAMMA-RATE                   PIC 9(12)    VALUE 0.
+       01  EPSILON-RATE                 PIC 9(12)    VALUE 0.
+       01  POWER-CONSUMPTION            PIC 9(20).
+
+      * Life support rating (oxygen generator / CO2 scrubber). Unlike
+      * gamma/epsilon this needs every line kept around for iterative
+      * bit-criteria filtering, so each valid line is stashed here as
+      * it's read.
+       01  WS-LINE-COUNT                PIC 9(9)     VALUE 0.
+       01  WS-LINE-TABLE.
+           05 WS-STORED-LINE            PIC X(32)
+                   OCCURS 1 TO 2000 TIMES DEPENDING ON WS-LINE-COUNT.
+       01  WS-CANDIDATE-TABLE.
+           05 WS-CANDIDATE-FLAG         PIC X
+                   OCCURS 1 TO 2000 TIMES DEPENDING ON WS-LINE-COUNT.
+       01  WS-LINE-IDX                  PIC 9(9)     VALUE 0.
+       01  WS-BIT-IDX                   PIC 9(9)     VALUE 0.
+       01  WS-REMAINING-CNT             PIC 9(9)     VALUE 0.
+       01  WS-ONES-CNT                  PIC 9(9)     VALUE 0.
+       01  WS-ZEROS-CNT                 PIC 9(9)     VALUE 0.
+       01  WS-KEEP-CHAR                 PIC X        VALUE SPACE.
+       01  WS-CRITERIA                  PIC X        VALUE SPACE.
+           88 WS-MOST-COMMON                         VALUE 'M'.
+           88 WS-LEAST-COMMON                        VALUE 'L'.
+       01  WS-FOUND-IDX                 PIC 9(9)     VALUE 0.
+       01  WS-CONVERTED-VALUE           PIC 9(12)    VALUE 0.
+       01  O2-RATING                    PIC 9(12)    VALUE 0.
+       01  CO2-RATING                   PIC 9(12)    VALUE 0.
+       01  LIFE-SUPPORT-RATING          PIC 9(20)    VALUE 0.
+
+      * Malformed-record validation: a line must be exactly
+      * WS-BIT-WIDTH characters wide and contain only '0'/'1', or it's
+      * rejected instead of skewing the bit counts.
+       01  WS-LINE-NUM                  PIC 9(9)     VALUE 0.
+       01  WS-NEXT-POS                  PIC 9(3)     VALUE 0.
+       01  WS-VALID-FLAG                PIC X        VALUE 'Y'.
+           88 WS-LINE-VALID                          VALUE 'Y'.
+       01  WS-REJECT-CNT                PIC 9(9)     VALUE 0.
+       01  WS-RUN-DATE                  PIC 9(8)     VALUE 0.
+       01  WS-DATASET-NAME              PIC X(20)    VALUE 'input.txt'.
+
+      * FILE STATUS on every SELECT, checked after every OPEN/READ so
+      * a missing/locked file aborts the run with a clear message and
+      * non-zero return code instead of silently processing nothing.
+       01  WS-IN-FILE-STATUS            PIC XX.
+       01  WS-REJECT-FILE-STATUS        PIC XX.
+       01  WS-REPORT-FILE-STATUS        PIC XX.
+       01  WS-ERR-STATUS                PIC XX.
+       01  WS-ERR-FILE                  PIC X(20).
+       01  WS-ERR-OP                    PIC X(10).
 
        PROCEDURE DIVISION.
        MAINLINE SECTION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           IF WS-RUN-PARM NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-RUN-PARM) TO WS-BIT-WIDTH
+           END-IF
+           IF WS-BIT-WIDTH < 1 OR WS-BIT-WIDTH > 32
+                   DISPLAY 'ERROR: BIT WIDTH ' WS-BIT-WIDTH
+                           ' OUT OF RANGE (1-32)'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-IF
+      * WS-SET-FREQ/WS-UNSET-FREQ have no VALUE clause, and an ODO
+      * table's occurrences are not guaranteed zeroed on entry -- ADD
+      * straight into an uninitialized counter produces garbage, so
+      * both tables are explicitly zeroed once WS-BIT-WIDTH (their
+      * OCCURS DEPENDING ON count) is final.
+           INITIALIZE WS-SET-FREQ-TABLE
+           INITIALIZE WS-UNSET-FREQ-TABLE
            OPEN INPUT IN-FILE
+           IF WS-IN-FILE-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ERR-OP
+                   MOVE 'IN-FILE' TO WS-ERR-FILE
+                   MOVE WS-IN-FILE-STATUS TO WS-ERR-STATUS
+                   PERFORM ABORT-FILE-ERROR
+           END-IF
            PERFORM UNTIL WS-END
                    READ IN-FILE INTO WS-LINE
                            AT END MOVE 'Y' TO WS-END-FLAG
-                           NOT AT END PERFORM PROCESS-LINE
+                           NOT AT END
+                                IF WS-IN-FILE-STATUS NOT = '00'
+                                  MOVE 'READ' TO WS-ERR-OP
+                                  MOVE 'IN-FILE' TO WS-ERR-FILE
+                                  MOVE WS-IN-FILE-STATUS
+                                          TO WS-ERR-STATUS
+                                  PERFORM ABORT-FILE-ERROR
+                                END-IF
+                                ADD 1 TO WS-LINE-NUM
+                                PERFORM VALIDATE-LINE
+                                IF WS-LINE-VALID
+                                        PERFORM PROCESS-LINE
+                                ELSE
+                                        PERFORM REJECT-LINE-RTN
+                                END-IF
                    END-READ
            END-PERFORM
            CLOSE IN-FILE
            PERFORM CALC-RATES
+           PERFORM CALC-POWER
+           PERFORM CALC-LIFE-SUPPORT
+           PERFORM WRITE-REPORT
            DISPLAY 'Gamma: ', GAMMA-RATE, ' Epsilon: ', EPSILON-RATE
+           DISPLAY 'Power Consumption: ', POWER-CONSUMPTION
+           DISPLAY 'O2 Rating: ', O2-RATING, ' CO2 Rating: ', CO2-RATING
+           DISPLAY 'Life Support Rating: ', LIFE-SUPPORT-RATING
+           IF WS-REJECT-CNT > 0
+                   DISPLAY 'Rejected records: ', WS-REJECT-CNT
+                   CLOSE REJECT-FILE
+           END-IF
            STOP RUN
            .
 
+       VALIDATE-LINE SECTION.
+           MOVE 'Y' TO WS-VALID-FLAG
+      * WS-LINE-TABLE/WS-CANDIDATE-TABLE only go up to 2000 entries --
+      * a line that would overflow that is rejected the same way a
+      * malformed line is, instead of subscripting past the table and
+      * corrupting adjacent storage.
+           IF WS-LINE-COUNT >= 2000
+                   MOVE 'N' TO WS-VALID-FLAG
+           END-IF
+           MOVE 1 TO WS-IDX
+           PERFORM WS-BIT-WIDTH TIMES
+                   IF WS-LINE(WS-IDX:1) NOT = '0'
+                           AND WS-LINE(WS-IDX:1) NOT = '1'
+                           MOVE 'N' TO WS-VALID-FLAG
+                   END-IF
+                   ADD 1 TO WS-IDX
+           END-PERFORM
+           IF WS-BIT-WIDTH < 80
+                   COMPUTE WS-NEXT-POS = WS-BIT-WIDTH + 1
+                   IF WS-LINE(WS-NEXT-POS:1) NOT = SPACE
+                           MOVE 'N' TO WS-VALID-FLAG
+                   END-IF
+           END-IF
+           .
+
+       REJECT-LINE-RTN SECTION.
+           IF WS-REJECT-CNT = 0
+                   OPEN OUTPUT REJECT-FILE
+                   IF WS-REJECT-FILE-STATUS NOT = '00'
+                           MOVE 'OPEN' TO WS-ERR-OP
+                           MOVE 'REJECT-FILE' TO WS-ERR-FILE
+                           MOVE WS-REJECT-FILE-STATUS TO WS-ERR-STATUS
+                           PERFORM ABORT-FILE-ERROR
+                   END-IF
+           END-IF
+           ADD 1 TO WS-REJECT-CNT
+           MOVE SPACES TO REJECT-LINE
+           STRING 'LINE ' DELIMITED BY SIZE
+                   WS-LINE-NUM DELIMITED BY SIZE
+                   ': ' DELIMITED BY SIZE
+                   WS-LINE DELIMITED BY SIZE
+                   INTO REJECT-LINE
+           WRITE REJECT-LINE
+           .
+
        PROCESS-LINE SECTION.
            MOVE 1 TO WS-IDX.
-           PERFORM 12 TIMES
+           PERFORM WS-BIT-WIDTH TIMES
                    IF WS-LINE(WS-IDX:1) = '1' THEN
                            ADD 1 TO WS-SET-FREQ(WS-IDX)
                    ELSE
@@ -51,21 +219,211 @@
                    END-IF
                    ADD 1 TO WS-IDX
            END-PERFORM
+           ADD 1 TO WS-LINE-COUNT
+           MOVE WS-LINE(1:WS-BIT-WIDTH) TO WS-STORED-LINE(WS-LINE-COUNT)
            .
 
        CALC-RATES SECTION.
+      * GAMMA-RATE/EPSILON-RATE accumulate the true decimal value of
+      * the winning bit pattern (most significant bit first), not a
+      * digit-per-position string, so downstream math like
+      * CALC-POWER gets the real binary-to-decimal value.
+           MOVE 0 TO GAMMA-RATE
+           MOVE 0 TO EPSILON-RATE
            MOVE 1 TO WS-IDX
-           PERFORM 12 TIMES
+           PERFORM WS-BIT-WIDTH TIMES
                    *> Really this could just be implemented with invert,
                    *> but I'm monumentally lazy rn
                    IF WS-SET-FREQ(WS-IDX) > WS-UNSET-FREQ(WS-IDX) THEN
-                           MOVE 1 TO GAMMA-RATE(WS-IDX:1)
-                           MOVE 0 TO EPSILON-RATE(WS-IDX:1)
+                           COMPUTE GAMMA-RATE = GAMMA-RATE * 2 + 1
+                           COMPUTE EPSILON-RATE = EPSILON-RATE * 2
                    ELSE
-                           MOVE 0 TO GAMMA-RATE(WS-IDX:1)
-                           MOVE 1 TO EPSILON-RATE(WS-IDX:1)
+                           COMPUTE GAMMA-RATE = GAMMA-RATE * 2
+                           COMPUTE EPSILON-RATE = EPSILON-RATE * 2 + 1
                    END-IF
                    ADD 1 TO WS-IDX
            END-PERFORM
            .
 
+       CALC-POWER SECTION.
+           COMPUTE POWER-CONSUMPTION = GAMMA-RATE * EPSILON-RATE
+           .
+
+       CALC-LIFE-SUPPORT SECTION.
+      * FIND-WINNER leaves WS-FOUND-IDX at 0 (its initial value) when
+      * WS-LINE-COUNT is 0 -- no data lines survived VALIDATE-LINE, or
+      * the input file was empty -- and CONVERT-WINNER would then
+      * subscript WS-STORED-LINE with 0, which is out of its
+      * 1 TO 2000 OCCURS range. Abort instead of computing garbage.
+           IF WS-LINE-COUNT = 0
+                   DISPLAY 'ERROR: NO VALID DATA LINES TO DETERMINE '
+                           'LIFE SUPPORT RATING'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-IF
+           SET WS-MOST-COMMON TO TRUE
+           PERFORM RESET-CANDIDATES
+           PERFORM FILTER-CANDIDATES
+           PERFORM FIND-WINNER
+           PERFORM CONVERT-WINNER
+           MOVE WS-CONVERTED-VALUE TO O2-RATING
+           SET WS-LEAST-COMMON TO TRUE
+           PERFORM RESET-CANDIDATES
+           PERFORM FILTER-CANDIDATES
+           PERFORM FIND-WINNER
+           PERFORM CONVERT-WINNER
+           MOVE WS-CONVERTED-VALUE TO CO2-RATING
+           COMPUTE LIFE-SUPPORT-RATING = O2-RATING * CO2-RATING
+           .
+
+       RESET-CANDIDATES SECTION.
+           MOVE 1 TO WS-LINE-IDX
+           PERFORM WS-LINE-COUNT TIMES
+                   MOVE 'Y' TO WS-CANDIDATE-FLAG(WS-LINE-IDX)
+                   ADD 1 TO WS-LINE-IDX
+           END-PERFORM
+           MOVE WS-LINE-COUNT TO WS-REMAINING-CNT
+           .
+
+      * Narrows the candidate set one bit position at a time using
+      * majority/minority rule (WS-CRITERIA) until exactly one line
+      * remains, per the oxygen-generator/CO2-scrubber bit-criteria
+      * algorithm.
+       FILTER-CANDIDATES SECTION.
+           MOVE 1 TO WS-BIT-IDX
+           PERFORM UNTIL WS-REMAINING-CNT = 1
+                   OR WS-BIT-IDX > WS-BIT-WIDTH
+                   MOVE 0 TO WS-ONES-CNT
+                   MOVE 0 TO WS-ZEROS-CNT
+                   MOVE 1 TO WS-LINE-IDX
+                   PERFORM WS-LINE-COUNT TIMES
+                           IF WS-CANDIDATE-FLAG(WS-LINE-IDX) = 'Y'
+                              IF WS-STORED-LINE(WS-LINE-IDX)
+                                      (WS-BIT-IDX:1) = '1'
+                                   ADD 1 TO WS-ONES-CNT
+                              ELSE
+                                   ADD 1 TO WS-ZEROS-CNT
+                              END-IF
+                           END-IF
+                           ADD 1 TO WS-LINE-IDX
+                   END-PERFORM
+                   IF WS-MOST-COMMON
+                           IF WS-ONES-CNT >= WS-ZEROS-CNT
+                                   MOVE '1' TO WS-KEEP-CHAR
+                           ELSE
+                                   MOVE '0' TO WS-KEEP-CHAR
+                           END-IF
+                   ELSE
+                           IF WS-ONES-CNT >= WS-ZEROS-CNT
+                                   MOVE '0' TO WS-KEEP-CHAR
+                           ELSE
+                                   MOVE '1' TO WS-KEEP-CHAR
+                           END-IF
+                   END-IF
+                   MOVE 0 TO WS-REMAINING-CNT
+                   MOVE 1 TO WS-LINE-IDX
+                   PERFORM WS-LINE-COUNT TIMES
+                           IF WS-CANDIDATE-FLAG(WS-LINE-IDX) = 'Y'
+                              IF WS-STORED-LINE(WS-LINE-IDX)
+                                      (WS-BIT-IDX:1) NOT = WS-KEEP-CHAR
+                                   MOVE 'N' TO
+                                        WS-CANDIDATE-FLAG(WS-LINE-IDX)
+                              ELSE
+                                   ADD 1 TO WS-REMAINING-CNT
+                              END-IF
+                           END-IF
+                           ADD 1 TO WS-LINE-IDX
+                   END-PERFORM
+                   ADD 1 TO WS-BIT-IDX
+           END-PERFORM
+           .
+
+       FIND-WINNER SECTION.
+           MOVE 0 TO WS-FOUND-IDX
+           MOVE 1 TO WS-LINE-IDX
+           PERFORM WS-LINE-COUNT TIMES
+                   IF WS-CANDIDATE-FLAG(WS-LINE-IDX) = 'Y'
+                           AND WS-FOUND-IDX = 0
+                           MOVE WS-LINE-IDX TO WS-FOUND-IDX
+                   END-IF
+                   ADD 1 TO WS-LINE-IDX
+           END-PERFORM
+           .
+
+       CONVERT-WINNER SECTION.
+           MOVE 0 TO WS-CONVERTED-VALUE
+           MOVE 1 TO WS-BIT-IDX
+           PERFORM WS-BIT-WIDTH TIMES
+                   IF WS-STORED-LINE(WS-FOUND-IDX)(WS-BIT-IDX:1) = '1'
+                           COMPUTE WS-CONVERTED-VALUE =
+                                   WS-CONVERTED-VALUE * 2 + 1
+                   ELSE
+                           COMPUTE WS-CONVERTED-VALUE =
+                                   WS-CONVERTED-VALUE * 2
+                   END-IF
+                   ADD 1 TO WS-BIT-IDX
+           END-PERFORM
+           .
+
+       WRITE-REPORT SECTION.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-FILE-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ERR-OP
+                   MOVE 'REPORT-FILE' TO WS-ERR-FILE
+                   MOVE WS-REPORT-FILE-STATUS TO WS-ERR-STATUS
+                   PERFORM ABORT-FILE-ERROR
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           STRING 'RUN DATE: '        DELIMITED BY SIZE
+                   WS-RUN-DATE        DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'DATASET: '         DELIMITED BY SIZE
+                   WS-DATASET-NAME    DELIMITED BY SPACE
+                   INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'BIT WIDTH: '       DELIMITED BY SIZE
+                   WS-BIT-WIDTH       DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'GAMMA: '           DELIMITED BY SIZE
+                   GAMMA-RATE         DELIMITED BY SIZE
+                   ' EPSILON: '       DELIMITED BY SIZE
+                   EPSILON-RATE       DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'POWER CONSUMPTION: ' DELIMITED BY SIZE
+                   POWER-CONSUMPTION    DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'O2 RATING: '      DELIMITED BY SIZE
+                   O2-RATING         DELIMITED BY SIZE
+                   ' CO2 RATING: '   DELIMITED BY SIZE
+                   CO2-RATING        DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'LIFE SUPPORT RATING: ' DELIMITED BY SIZE
+                   LIFE-SUPPORT-RATING    DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'REJECTED RECORDS: ' DELIMITED BY SIZE
+                   WS-REJECT-CNT       DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           WRITE REPORT-LINE
+           CLOSE REPORT-FILE
+           .
+
+       ABORT-FILE-ERROR SECTION.
+           DISPLAY 'ERROR: ' WS-ERR-OP ' FAILED ON ' WS-ERR-FILE
+                   ' FILE STATUS ' WS-ERR-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+
