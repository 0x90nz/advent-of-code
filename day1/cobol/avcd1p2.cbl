@@ -6,35 +6,371 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT NUMBER-LIST ASSIGN TO 'input.txt' ORGANISATION IS LINE
-                   SEQUENTIAL.
+           SELECT NUMBER-LIST ASSIGN TO DYNAMIC WS-INPUT-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-NUMBER-LIST-STATUS.
+           SELECT UNIT-LIST ASSIGN TO DYNAMIC WS-CONTROL-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-UNIT-LIST-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'avcd1p2.rpt' ORGANIZATION IS
+                   LINE SEQUENTIAL
+                   FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT TREND-FILE ASSIGN TO 'avcd1p2.trend'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TREND-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  NUMBER-LIST.
-       01  NUMBER-ENTRY                 PIC 9(4).
+       01  NUMBER-ENTRY                 PIC 9(10).
+
+       FD  UNIT-LIST.
+       01  UNIT-LIST-LINE                PIC X(80).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       FD  TREND-FILE.
+       01  TREND-LINE                   PIC X(80).
 
        WORKING-STORAGE SECTION.
-       01 WS-NUMBER                     PIC 9(4)        VALUE 0.
-       01 WS-PREV                       PIC 9(4)        VALUE 9999.
+       01 WS-NUMBER-RAW                 PIC 9(10)       VALUE 0.
+       01 WS-NUMBER                     PIC 9(6)        VALUE 0.
+       01 WS-PREV                       PIC 9(6)        VALUE 999999.
+       01 WS-OVERFLOW-FLAG              PIC X           VALUE 'N'.
+           88 WS-OVERFLOW                               VALUE 'Y'.
+       01 WS-OVERFLOW-CNT               PIC 9(9)        VALUE 0.
        01 WS-EOF                        PIC X.
        01 WS-CNT                        PIC 9(9)        VALUE 0.
+       01 WS-REC-CNT                    PIC 9(9)        VALUE 0.
+       01 WS-RUN-DATE                   PIC 9(8).
+       01 WS-INPUT-FILE                 PIC X(80)
+           VALUE 'input.txt'.
+       01 WS-RUN-PARM                   PIC X(80).
+       01 WS-PARM-MODE                  PIC X(10).
+       01 WS-PARM-FILE                  PIC X(80).
+       01 WS-WINDOW-MODE                PIC X           VALUE 'N'.
+           88 WINDOW-MODE-ON                            VALUE 'Y'.
+       01 WS-WIN-TABLE.
+           05 WS-WIN-ENTRY               PIC 9(6)  OCCURS 3 TIMES.
+       01 WS-WIN-COUNT                  PIC 9           VALUE 0.
+       01 WS-WIN-SUM                    PIC 9(7)        VALUE 0.
+       01 WS-PREV-WIN-SUM               PIC 9(7)        VALUE 0.
+       01 WS-WIN-SUM-FLAG               PIC X           VALUE 'N'.
+           88 WIN-SUM-VALID                             VALUE 'Y'.
+
+      * Multi-unit batch aggregation (mode MULTI: WS-PARM-FILE names the
+      * control file listing one per-unit input file per line).
+       01 WS-MULTI-MODE                 PIC X           VALUE 'N'.
+           88 MULTI-MODE-ON                             VALUE 'Y'.
+       01 WS-CONTROL-FILE               PIC X(80)
+           VALUE 'units.txt'.
+       01 WS-UNIT-EOF                   PIC X.
+       01 WS-UNIT-COUNT                 PIC 9(4)        VALUE 0.
+       01 WS-UNIT-IDX                   PIC 9(4)        VALUE 0.
+       01 WS-UNIT-TABLE.
+           05 WS-UNIT-ENTRY             OCCURS 50 TIMES.
+               10 WS-UNIT-FILE          PIC X(80).
+               10 WS-UNIT-CNT           PIC 9(9).
+               10 WS-UNIT-REC-CNT       PIC 9(9).
+               10 WS-UNIT-OVERFLOW-CNT  PIC 9(9).
+       01 WS-GRAND-CNT                  PIC 9(9)        VALUE 0.
+       01 WS-GRAND-REC-CNT              PIC 9(9)        VALUE 0.
+       01 WS-GRAND-OVERFLOW-CNT         PIC 9(9)        VALUE 0.
+
+      * FILE STATUS on every SELECT, checked after every OPEN/READ so
+      * a missing/locked/empty file aborts the run with a clear
+      * message and non-zero return code instead of silently
+      * processing zero records.
+       01 WS-NUMBER-LIST-STATUS         PIC XX.
+       01 WS-UNIT-LIST-STATUS           PIC XX.
+       01 WS-REPORT-FILE-STATUS         PIC XX.
+       01 WS-ERR-STATUS                 PIC XX.
+       01 WS-ERR-FILE                   PIC X(20).
+       01 WS-ERR-OP                     PIC X(10).
+
+      * Historical trend file: one line appended per run with the run
+      * date and that run's final increase count, so the day-over-day
+      * trend can be pulled without collating old job logs.
+       01 WS-TREND-FILE-STATUS          PIC XX.
+       01 WS-TREND-CNT                  PIC 9(9)        VALUE 0.
+       01 WS-TREND-DATASET              PIC X(80)       VALUE SPACES.
 
        PROCEDURE DIVISION.
+       MAINLINE SECTION.
+       MAIN-PROCESS.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE.
+           UNSTRING WS-RUN-PARM DELIMITED BY SPACE
+                   INTO WS-PARM-MODE WS-PARM-FILE.
+      * A lone filename token (the plain, non-WINDOW/non-MULTI case)
+      * lands entirely in WS-PARM-MODE, truncated to its 10 characters,
+      * leaving WS-PARM-FILE at SPACES -- when the first token isn't a
+      * recognized keyword, treat the whole (untruncated) parameter as
+      * the filename instead of silently discarding it.
+           IF WS-PARM-MODE NOT = 'WINDOW' AND WS-PARM-MODE NOT = 'MULTI'
+                   MOVE WS-RUN-PARM TO WS-PARM-FILE
+           END-IF.
+           EVALUATE WS-PARM-MODE
+                   WHEN 'WINDOW'
+                           SET WINDOW-MODE-ON TO TRUE
+                   WHEN 'MULTI'
+                           SET MULTI-MODE-ON TO TRUE
+           END-EVALUATE.
+           IF MULTI-MODE-ON
+                   IF WS-PARM-FILE NOT = SPACES
+                           MOVE WS-PARM-FILE TO WS-CONTROL-FILE
+                   END-IF
+                   PERFORM RUN-MULTI-UNIT
+                   MOVE WS-GRAND-CNT TO WS-TREND-CNT
+                   MOVE WS-CONTROL-FILE TO WS-TREND-DATASET
+                   PERFORM WRITE-TREND-ENTRY
+           ELSE
+                   IF WS-PARM-FILE NOT = SPACES
+                           MOVE WS-PARM-FILE TO WS-INPUT-FILE
+                   END-IF
+                   PERFORM RUN-SINGLE-UNIT
+                   PERFORM WRITE-REPORT
+                   MOVE WS-CNT TO WS-TREND-CNT
+                   MOVE WS-INPUT-FILE TO WS-TREND-DATASET
+                   PERFORM WRITE-TREND-ENTRY
+           END-IF.
+           STOP RUN.
+
+       RUN-SINGLE-UNIT.
            OPEN INPUT NUMBER-LIST.
+           IF WS-NUMBER-LIST-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ERR-OP
+                   MOVE 'NUMBER-LIST' TO WS-ERR-FILE
+                   MOVE WS-NUMBER-LIST-STATUS TO WS-ERR-STATUS
+                   PERFORM ABORT-FILE-ERROR
+           END-IF.
            PERFORM UNTIL WS-EOF = 'Y'
-                   READ NUMBER-LIST INTO WS-NUMBER
+                   READ NUMBER-LIST INTO WS-NUMBER-RAW
                            AT END MOVE 'Y' TO WS-EOF
-                           NOT AT END PERFORM PROCESS-READING
+                           NOT AT END
+                                   IF WS-NUMBER-LIST-STATUS NOT = '00'
+                                     MOVE 'READ' TO WS-ERR-OP
+                                     MOVE 'NUMBER-LIST' TO WS-ERR-FILE
+                                     MOVE WS-NUMBER-LIST-STATUS
+                                             TO WS-ERR-STATUS
+                                     PERFORM ABORT-FILE-ERROR
+                                   END-IF
+                                   ADD 1 TO WS-REC-CNT
+                                   PERFORM VALIDATE-READING
                    END-READ
            END-PERFORM.
            DISPLAY 'Number times increased: ', WS-CNT.
            CLOSE NUMBER-LIST.
 
+       ABORT-FILE-ERROR.
+           DISPLAY 'ERROR: ' WS-ERR-OP ' FAILED ON ' WS-ERR-FILE
+                   ' FILE STATUS ' WS-ERR-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       VALIDATE-READING.
+           MOVE 'N' TO WS-OVERFLOW-FLAG.
+           COMPUTE WS-NUMBER = WS-NUMBER-RAW
+                   ON SIZE ERROR SET WS-OVERFLOW TO TRUE
+           END-COMPUTE.
+           IF WS-OVERFLOW
+                   ADD 1 TO WS-OVERFLOW-CNT
+                   DISPLAY 'WARNING: reading overflows PIC 9(6), '
+                           'skipped: ', WS-NUMBER-RAW
+           ELSE
+                   PERFORM PROCESS-READING
+           END-IF.
+
        PROCESS-READING.
+           IF WINDOW-MODE-ON
+                   PERFORM PROCESS-WINDOW-READING
+           ELSE
+                   PERFORM PROCESS-SINGLE-READING
+           END-IF.
+
+       PROCESS-SINGLE-READING.
            IF WS-NUMBER > WS-PREV THEN
                    ADD 1 TO WS-CNT
            END-IF.
            MOVE WS-NUMBER TO WS-PREV.
 
+       PROCESS-WINDOW-READING.
+           MOVE WS-WIN-ENTRY(2) TO WS-WIN-ENTRY(1).
+           MOVE WS-WIN-ENTRY(3) TO WS-WIN-ENTRY(2).
+           MOVE WS-NUMBER TO WS-WIN-ENTRY(3).
+           IF WS-WIN-COUNT < 3
+                   ADD 1 TO WS-WIN-COUNT
+           END-IF.
+           IF WS-WIN-COUNT = 3
+                   ADD WS-WIN-ENTRY(1) WS-WIN-ENTRY(2) WS-WIN-ENTRY(3)
+                           GIVING WS-WIN-SUM
+                   IF WIN-SUM-VALID AND WS-WIN-SUM > WS-PREV-WIN-SUM
+                           ADD 1 TO WS-CNT
+                   END-IF
+                   MOVE WS-WIN-SUM TO WS-PREV-WIN-SUM
+                   SET WIN-SUM-VALID TO TRUE
+           END-IF.
+
+       RUN-MULTI-UNIT.
+           OPEN INPUT UNIT-LIST.
+           IF WS-UNIT-LIST-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ERR-OP
+                   MOVE 'UNIT-LIST' TO WS-ERR-FILE
+                   MOVE WS-UNIT-LIST-STATUS TO WS-ERR-STATUS
+                   PERFORM ABORT-FILE-ERROR
+           END-IF.
+           PERFORM UNTIL WS-UNIT-EOF = 'Y'
+                   READ UNIT-LIST INTO UNIT-LIST-LINE
+                           AT END MOVE 'Y' TO WS-UNIT-EOF
+                           NOT AT END
+                                   IF WS-UNIT-LIST-STATUS NOT = '00'
+                                     MOVE 'READ' TO WS-ERR-OP
+                                     MOVE 'UNIT-LIST' TO WS-ERR-FILE
+                                     MOVE WS-UNIT-LIST-STATUS
+                                             TO WS-ERR-STATUS
+                                     PERFORM ABORT-FILE-ERROR
+                                   END-IF
+                                   PERFORM LOAD-UNIT-ENTRY
+                   END-READ
+           END-PERFORM.
+           CLOSE UNIT-LIST.
+           PERFORM VARYING WS-UNIT-IDX FROM 1 BY 1
+                   UNTIL WS-UNIT-IDX > WS-UNIT-COUNT
+                   PERFORM RESET-UNIT-ACCUMULATORS
+                   MOVE WS-UNIT-FILE(WS-UNIT-IDX) TO WS-INPUT-FILE
+                   PERFORM RUN-SINGLE-UNIT
+                   MOVE WS-CNT TO WS-UNIT-CNT(WS-UNIT-IDX)
+                   MOVE WS-REC-CNT TO WS-UNIT-REC-CNT(WS-UNIT-IDX)
+                   MOVE WS-OVERFLOW-CNT
+                           TO WS-UNIT-OVERFLOW-CNT(WS-UNIT-IDX)
+                   ADD WS-CNT TO WS-GRAND-CNT
+                   ADD WS-REC-CNT TO WS-GRAND-REC-CNT
+                   ADD WS-OVERFLOW-CNT TO WS-GRAND-OVERFLOW-CNT
+           END-PERFORM.
+           PERFORM WRITE-MULTI-REPORT.
+
+       LOAD-UNIT-ENTRY.
+      * WS-UNIT-TABLE only goes up to 50 entries -- a control file
+      * with more units than that is a controlled abort instead of
+      * subscripting past the table and corrupting adjacent storage.
+           IF UNIT-LIST-LINE NOT = SPACES
+                   IF WS-UNIT-COUNT >= 50
+                           DISPLAY 'ERROR: UNIT-LIST HAS MORE THAN 50 '
+                                   'ENTRIES'
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                   END-IF
+                   ADD 1 TO WS-UNIT-COUNT
+                   MOVE UNIT-LIST-LINE TO WS-UNIT-FILE(WS-UNIT-COUNT)
+           END-IF.
+
+       RESET-UNIT-ACCUMULATORS.
+           MOVE 0 TO WS-CNT.
+           MOVE 0 TO WS-REC-CNT.
+           MOVE 0 TO WS-OVERFLOW-CNT.
+           MOVE 999999 TO WS-PREV.
+           MOVE 'N' TO WS-EOF.
+           MOVE 0 TO WS-WIN-COUNT.
+           MOVE 'N' TO WS-WIN-SUM-FLAG.
+
+       WRITE-TREND-ENTRY.
+           OPEN EXTEND TREND-FILE.
+           IF WS-TREND-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT TREND-FILE
+           END-IF.
+           IF WS-TREND-FILE-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ERR-OP
+                   MOVE 'TREND-FILE' TO WS-ERR-FILE
+                   MOVE WS-TREND-FILE-STATUS TO WS-ERR-STATUS
+                   PERFORM ABORT-FILE-ERROR
+           END-IF.
+           MOVE SPACES TO TREND-LINE.
+           STRING 'RUN DATE: '     DELIMITED BY SIZE
+                   WS-RUN-DATE     DELIMITED BY SIZE
+                   ' DATASET: '    DELIMITED BY SIZE
+                   WS-TREND-DATASET DELIMITED BY SPACE
+                   ' INCREASED: '  DELIMITED BY SIZE
+                   WS-TREND-CNT    DELIMITED BY SIZE
+                   INTO TREND-LINE.
+           WRITE TREND-LINE.
+           CLOSE TREND-FILE.
+
+       WRITE-REPORT.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-FILE-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ERR-OP
+                   MOVE 'REPORT-FILE' TO WS-ERR-FILE
+                   MOVE WS-REPORT-FILE-STATUS TO WS-ERR-STATUS
+                   PERFORM ABORT-FILE-ERROR
+           END-IF.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'RUN DATE: '     DELIMITED BY SIZE
+                   WS-RUN-DATE     DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'DATASET: '      DELIMITED BY SIZE
+                   WS-INPUT-FILE   DELIMITED BY SPACE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'RECORDS READ: ' DELIMITED BY SIZE
+                   WS-REC-CNT      DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'NUMBER TIMES INCREASED: ' DELIMITED BY SIZE
+                   WS-CNT          DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'OVERFLOW READINGS SKIPPED: ' DELIMITED BY SIZE
+                   WS-OVERFLOW-CNT DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           CLOSE REPORT-FILE.
 
+       WRITE-MULTI-REPORT.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-FILE-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ERR-OP
+                   MOVE 'REPORT-FILE' TO WS-ERR-FILE
+                   MOVE WS-REPORT-FILE-STATUS TO WS-ERR-STATUS
+                   PERFORM ABORT-FILE-ERROR
+           END-IF.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'RUN DATE: '     DELIMITED BY SIZE
+                   WS-RUN-DATE     DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'DATASET: '      DELIMITED BY SIZE
+                   WS-CONTROL-FILE DELIMITED BY SPACE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM VARYING WS-UNIT-IDX FROM 1 BY 1
+                   UNTIL WS-UNIT-IDX > WS-UNIT-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING 'UNIT: ' DELIMITED BY SIZE
+                       WS-UNIT-FILE(WS-UNIT-IDX) DELIMITED BY SPACE
+                       ' RECORDS: ' DELIMITED BY SIZE
+                       WS-UNIT-REC-CNT(WS-UNIT-IDX) DELIMITED BY SIZE
+                       ' INCREASED: ' DELIMITED BY SIZE
+                       WS-UNIT-CNT(WS-UNIT-IDX) DELIMITED BY SIZE
+                       ' OVERFLOW: ' DELIMITED BY SIZE
+                       WS-UNIT-OVERFLOW-CNT(WS-UNIT-IDX)
+                               DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+           END-PERFORM.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'GRAND TOTAL RECORDS: ' DELIMITED BY SIZE
+                   WS-GRAND-REC-CNT       DELIMITED BY SIZE
+                   ' INCREASED: '         DELIMITED BY SIZE
+                   WS-GRAND-CNT           DELIMITED BY SIZE
+                   ' OVERFLOW: '          DELIMITED BY SIZE
+                   WS-GRAND-OVERFLOW-CNT  DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           CLOSE REPORT-FILE.
